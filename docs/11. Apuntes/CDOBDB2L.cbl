@@ -0,0 +1,226 @@
+************************************************************************00000010
+*     * TC0278 08/08/26 RHM  LISTADO BITACORA AUDITORIA DB2   REG:13306*00000020
+************************************************************************00000030
+*IDAPL*CDO                                                              00000040
+*OBJET******************************************************************00000050
+*OBJET*** LISTA LA BITACORA DE AUDITORIA GENERADA POR CDOBDB2E         *00000060
+*OBJET******************************************************************00000070
+
+       IDENTIFICATION DIVISION.                                         00000080
+      *-----------------------*                                         00000090
+       PROGRAM-ID.            CDOBDB2L.                                 00000100
+       AUTHOR.                INTERBANK                                 00000110
+       INSTALLATION.          INTERBANK                                 00000120
+       DATE-WRITTEN.          08-AGO-26.                                00000130
+       REMARKS.                                                         00000140
+              -----------------------------------------------           00000150
+             |            DB2 -  PROGRAM INTERFACE           |          00000160
+             |            ************************           |          00000170
+             |                                               |          00000180
+             |   OBJETIVO :   IMPRIMIR EL CONTROL DIARIO DE  |          00000190
+             |                LAS TARJETAS DSN RUN PROGRAM() |          00000200
+             |                GENERADAS POR CDOBDB2E, LEYENDO|          00000210
+             |                SU BITACORA DE AUDITORIA        |         00000220
+             |   LENGUAJE :   COBOL-II                       |          00000230
+             |                                               |          00000240
+             |   ARCHIVOS :   INPUT  AUDITORIA  KSDS         |          00000250
+             |                OUTPUR LISTADO    LF --> 132   |          00000260
+             |                                               |          00000270
+              -----------------------------------------------           00000280
+      *08/08/26  RHM                                                    00000290
+      *VERSION INICIAL. LEE LA BITACORA DE AUDITORIA S-AUDITOR          00000300
+      *Y EMITE UNA LINEA POR TARJETA DSN RUN PROGRAM() GENERADA         00000310
+
+       ENVIRONMENT DIVISION.                                            00000320
+      *--------------------*                                            00000330
+       CONFIGURATION SECTION.                                           00000340
+      *--------------------*                                            00000350
+       SOURCE-COMPUTER. IBM-4341.                                       00000360
+       OBJECT-COMPUTER. IBM-4341.                                       00000370
+       INPUT-OUTPUT SECTION.                                            00000380
+      *--------------------*                                            00000390
+       FILE-CONTROL.                                                    00000400
+      *------------*                                                    00000410
+           SELECT  AUDITORIA     ASSIGN   TO  S-AUDITOR                 00000420
+                                 ORGANIZATION  INDEXED                  00000430
+                                 ACCESS MODE   SEQUENTIAL               00000440
+                                 RECORD KEY    AUD-CLAVE                00000450
+                                 FILE STATUS   FS-AUD.                  00000460
+           SELECT  LISTADO       ASSIGN   TO  S-LISTADO                 00000470
+                                 FILE STATUS   FS-LIS.                  00000480
+       DATA DIVISION.                                                   00000490
+      *-------------*                                                   00000500
+       FILE SECTION.                                                    00000510
+      *------------*                                                    00000520
+       FD  AUDITORIA                                                    00000530
+           LABEL  RECORDS   IS  STANDARD.                               00000540
+           COPY CDOBAUD.                                                00000550
+       FD  LISTADO                                                      00000560
+           LABEL  RECORDS   IS  STANDARD                                00000570
+           BLOCK  CONTAINS   0  RECORDS                                 00000580
+           RECORD CONTAINS 132  CHARACTERS.                             00000590
+       01  REG-LISTADO      PIC X(132).                                 00000600
+       WORKING-STORAGE SECTION.                                         00000610
+      *-----------------------*                                         00000620
+       01  VARIABLES.                                                   00000630
+           02 FS-AUD        PIC  X(02)   VALUE SPACES.                  00000640
+           02 FS-LIS        PIC  X(02)   VALUE SPACES.                  00000650
+           02 SW-EOF-AUD    PIC  X(01)   VALUE 'N'.                     00000660
+              88 EOF-AUDITORIA           VALUE 'S'.                     00000670
+           02 WK-CONTADOR   PIC  9(05)   VALUE ZEROS.                   00000680
+           02 WK-FEC-HOY    PIC  X(08)   VALUE SPACES.                  00000681
+       01  WK-CLAVE-BUSCA.                                              00000682
+           02 WKB-FECHA     PIC  X(08)   VALUE SPACES.                  00000683
+           02 WKB-HORA      PIC  X(06)   VALUE ZEROS.                   00000684
+           02 WKB-SECUENCIA PIC  9(03)   VALUE ZEROS.                   00000685
+       01  VARIABLES-TIPO.                                              00000686
+      *    CONTADORES POR TIPO: SOLO 'R' (RUN GENERADO) VA AL TOTAL     00000687
+           02 WK-CONT-VALIDA PIC 9(05)   VALUE ZEROS.                   00000688
+           02 WK-CONT-ERROR  PIC 9(05)   VALUE ZEROS.                   00000689
+      ******************************************************************00000690
+      *              D E T A L L E      D E     S A L I D A            *00000700
+      ******************************************************************00000710
+       01  LIN-ENCABEZADO-1.                                            00000720
+           02 FILLER  PIC X(60) VALUE                                   00000730
+              'CDOBDB2L - CONTROL DIARIO DE TARJETAS DSN RUN PROGRAM()'.00000740
+       01  LIN-ENCABEZADO-2.                                            00000750
+           02 FILLER  PIC X(08) VALUE 'PROGRAMA'.                       00000760
+           02 FILLER  PIC X(02) VALUE SPACES.                           00000770
+           02 FILLER  PIC X(07) VALUE 'SUBSYS='.                        00000780
+           02 FILLER  PIC X(02) VALUE SPACES.                           00000790
+           02 FILLER  PIC X(07) VALUE 'PLAN'.                           00000800
+           02 FILLER  PIC X(03) VALUE SPACES.                           00000810
+           02 FILLER  PIC X(10) VALUE 'LIBRERIA'.                       00000820
+           02 FILLER  PIC X(32) VALUE SPACES.                           00000830
+           02 FILLER  PIC X(10) VALUE 'FECHA'.                          00000840
+           02 FILLER  PIC X(02) VALUE SPACES.                           00000850
+           02 FILLER  PIC X(10) VALUE 'FREE'.                           00000860
+           02 FILLER  PIC X(31) VALUE SPACES.                           00000870
+           02 FILLER  PIC X(02) VALUE 'RC'.                             00000880
+           02 FILLER  PIC X(02) VALUE SPACES.                           00000881
+           02 FILLER  PIC X(01) VALUE 'T'.                              00000882
+       01  LIN-DETALLE.                                                 00000890
+           02 LD-PROGRAMA   PIC X(08).                                  00000900
+           02 FILLER        PIC X(02) VALUE SPACES.                     00000910
+           02 LD-SUBSYS     PIC X(07).                                  00000920
+           02 FILLER        PIC X(02) VALUE SPACES.                     00000930
+           02 LD-PLAN       PIC X(07).                                  00000940
+           02 FILLER        PIC X(03) VALUE SPACES.                     00000950
+           02 LD-LIBRERIA   PIC X(40).                                  00000960
+           02 FILLER        PIC X(02) VALUE SPACES.                     00000970
+           02 LD-FECHA      PIC X(10).                                  00000980
+           02 FILLER        PIC X(02) VALUE SPACES.                     00000990
+           02 LD-FREE       PIC X(40).                                  00001000
+           02 FILLER        PIC X(01) VALUE SPACES.                     00001010
+           02 LD-RC         PIC 9(03).                                  00001020
+           02 FILLER        PIC X(02) VALUE SPACES.                     00001021
+           02 LD-TIPO       PIC X(01).                                  00001022
+       01  LIN-TOTALES.                                                 00001030
+           02 FILLER        PIC X(20) VALUE 'TOTAL DE TARJETAS : '.     00001040
+           02 LT-CONTADOR   PIC ZZZZ9.                                  00001050
+       01  LIN-TOTALES-VALIDA.                                          00001051
+           02 FILLER        PIC X(20) VALUE 'TOTAL VALIDATE=Y  : '.     00001052
+           02 LT-CONT-VALIDA PIC ZZZZ9.                                 00001053
+       01  LIN-TOTALES-ERROR.                                           00001054
+           02 FILLER        PIC X(20) VALUE 'TOTAL RECHAZADAS  : '.     00001055
+           02 LT-CONT-ERROR PIC ZZZZ9.                                  00001056
+
+       PROCEDURE DIVISION.                                              00001060
+      *******************                                               00001070
+
+       RUTINA-PRINCIPAL.                                                00001080
+      *----------------*                                                00001090
+           PERFORM 100-ABRE.                                            00001100
+           PERFORM 200-PROCESO THRU 200-PROCESO-EXIT                    00001110
+               UNTIL EOF-AUDITORIA.                                     00001120
+           PERFORM 400-CIERRA.                                          00001130
+
+      ***************                                                   00001140
+      *  PRIMER NIVEL                                                   00001150
+      ****************                                                  00001160
+
+       100-ABRE.                                                        00001170
+      *********                                                         00001180
+           OPEN INPUT  AUDITORIA.                                       00001190
+           IF (FS-AUD NOT EQUAL '00')                                   00001200
+               DISPLAY 'ERROR AL OPEN AUDITORIA ' FS-AUD    UPON CONSOLE00001210
+               PERFORM 400-CIERRA                                       00001220
+           END-IF.                                                      00001230
+           OPEN OUTPUT LISTADO.                                         00001240
+           IF (FS-LIS NOT EQUAL '00')                                   00001250
+               DISPLAY 'ERROR AL OPEN LISTADO ' FS-LIS    UPON CONSOLE  00001260
+               PERFORM 400-CIERRA                                       00001270
+           END-IF.                                                      00001280
+           WRITE REG-LISTADO FROM LIN-ENCABEZADO-1.                     00001290
+           WRITE REG-LISTADO FROM LIN-ENCABEZADO-2.                     00001300
+      *    POSICIONA LA LECTURA EN LA PRIMERA TARJETA DE HOY: EL        00001301
+      *    LISTADO ES UN CONTROL DIARIO, NO EL HISTORICO COMPLETO       00001302
+           ACCEPT WK-FEC-HOY FROM DATE YYYYMMDD.                        00001303
+           MOVE WK-FEC-HOY   TO WKB-FECHA.                              00001304
+           MOVE ZEROS        TO WKB-HORA.                               00001305
+           MOVE ZEROS        TO WKB-SECUENCIA.                          00001306
+           MOVE WK-CLAVE-BUSCA TO AUD-CLAVE.                            00001307
+           START AUDITORIA KEY IS NOT LESS THAN AUD-CLAVE               00001308
+               INVALID KEY                                              00001309
+                   MOVE 'S' TO SW-EOF-AUD                               00001310
+           END-START.                                                   00001311
+           IF (NOT EOF-AUDITORIA)                                       00001312
+               PERFORM 210-LEE-AUDITORIA                                00001313
+           END-IF.                                                      00001314
+
+       200-PROCESO.                                                     00001320
+      ************                                                      00001330
+           MOVE SPACES         TO LIN-DETALLE.                          00001340
+           MOVE AUD-PROGRAMA   TO LD-PROGRAMA.                          00001350
+           MOVE AUD-SUBSISTEMA TO LD-SUBSYS.                            00001360
+           MOVE AUD-PLAN       TO LD-PLAN.                              00001370
+           MOVE AUD-LIBRERIA   TO LD-LIBRERIA.                          00001380
+           MOVE AUD-FECHA-EFECTIVA TO LD-FECHA.                         00001390
+           MOVE AUD-FREE       TO LD-FREE.                              00001400
+           MOVE AUD-RETURN-CODE TO LD-RC.                               00001410
+           MOVE AUD-TIPO        TO LD-TIPO.                             00001411
+           WRITE REG-LISTADO FROM LIN-DETALLE.                          00001420
+      *    SOLO LAS TARJETAS 'R' (RUN PROGRAM GENERADO) VAN AL TOTAL    00001421
+      *    PRINCIPAL: LOS VALIDATE=Y Y LOS RECHAZOS SE CUENTAN APARTE   00001422
+           IF (AUD-TIPO-REAL)                                           00001423
+               ADD 1 TO WK-CONTADOR                                     00001424
+           ELSE                                                         00001425
+               IF (AUD-TIPO-VALIDA)                                     00001426
+                   ADD 1 TO WK-CONT-VALIDA                              00001427
+               ELSE                                                     00001428
+                   ADD 1 TO WK-CONT-ERROR                               00001429
+               END-IF                                                   00001430
+           END-IF.                                                      00001431
+           PERFORM 210-LEE-AUDITORIA.                                   00001440
+       200-PROCESO-EXIT.                                                00001450
+      *****************                                                 00001460
+           EXIT.                                                        00001470
+
+       400-CIERRA.                                                      00001480
+      ***********                                                       00001490
+           MOVE WK-CONTADOR    TO LT-CONTADOR.                          00001500
+           WRITE REG-LISTADO FROM LIN-TOTALES.                          00001510
+           MOVE WK-CONT-VALIDA TO LT-CONT-VALIDA.                       00001511
+           WRITE REG-LISTADO FROM LIN-TOTALES-VALIDA.                   00001512
+           MOVE WK-CONT-ERROR  TO LT-CONT-ERROR.                        00001513
+           WRITE REG-LISTADO FROM LIN-TOTALES-ERROR.                    00001514
+           CLOSE AUDITORIA.                                             00001520
+           CLOSE LISTADO.                                               00001530
+           STOP RUN.                                                    00001540
+
+      ****************                                                  00001550
+      * SEGUNDO NIVEL                                                   00001560
+      ****************                                                  00001570
+
+       210-LEE-AUDITORIA.                                               00001580
+      ******************                                                00001590
+           READ AUDITORIA NEXT RECORD                                   00001600
+               AT END                                                   00001610
+                   MOVE 'S' TO SW-EOF-AUD                               00001620
+           END-READ.                                                    00001630
+      *    LA BITACORA ES POR KEY ASCENDENTE (FECHA/HORA/SECUENCIA): EN 00001631
+      *    CUANTO APARECE UNA FECHA DISTINTA A LA DE HOY, YA SE PASO EL 00001632
+      *    RANGO DEL DIA Y EL LISTADO TERMINA AHI                       00001633
+           IF (NOT EOF-AUDITORIA) AND (AUD-FECHA NOT EQUAL WK-FEC-HOY)  00001634
+               MOVE 'S' TO SW-EOF-AUD                                   00001635
+           END-IF.                                                      00001636
