@@ -35,332 +35,907 @@
       *VERSION MODIFICADA PARA AñO 2000                                 00000270
       *SE AMPLIO EL AñO DE LA FECHA A 4 DIGITOS                         00000280
                                                                         00000290
-       ENVIRONMENT DIVISION.                                            00000300
-      *--------------------*                                            00000310
-       CONFIGURATION SECTION.                                           00000320
-      *--------------------*                                            00000330
-       SOURCE-COMPUTER. IBM-4341.                                       00000340
-       OBJECT-COMPUTER. IBM-4341.                                       00000350
-       INPUT-OUTPUT SECTION.                                            00000360
-      *--------------------*                                            00000370
-       FILE-CONTROL.                                                    00000380
-      *------------*                                                    00000390
-           SELECT  PARAMETRO     ASSIGN   TO  S-PARAMETS                00000400
-                                 FILE STATUS   FS-PAR.                  00000410
-       DATA DIVISION.                                                   00000420
-      *-------------*                                                   00000430
-       FILE SECTION.                                                    00000440
-      *------------*                                                    00000450
-       FD  PARAMETRO                                                    00000460
-           LABEL  RECORDS   IS  STANDARD                                00000470
-           BLOCK  CONTAINS   0  RECORDS                                 00000480
-           RECORD CONTAINS  80  CHARACTERS.                             00000490
-       01  REG-PARAMETRO    PIC X(80).                                  00000500
-       WORKING-STORAGE SECTION.                                         00000510
-      *-----------------------*                                         00000520
-       01  VARIABLES.                                                   00000530
-           02 FS-PAR        PIC  X(02)   VALUE SPACES.                  00000540
-           02 REG-PAR       PIC  9(03)   VALUE ZEROS.                   00000550
-           02 WK-LONGITUD   PIC  9(03)   VALUE ZEROS.                   00000560
-           02 WK-STRING     PIC  X(05)   VALUE SPACES.                  00000570
-      *    02 WK-FECHA      PIC  X(08)   VALUE ALL '*'.                 00000580
-JIC        02 WK-FECHA      PIC  X(10)   VALUE ALL '*'.                 00000590
-           02 WK-PROGRAMA   PIC  X(08)   VALUE ALL '*'.                 00000600
-           02 WK-LIBRERIA   PIC  X(40)   VALUE ALL '*'.                 00000610
-           02 WK-FREE       PIC  X(40)   VALUE ALL '*'.                 00000620
-           02 I             PIC  9(03)   VALUE ZEROS.                   00000630
-           02 J             PIC  9(03)   VALUE ZEROS.                   00000640
-           02 L             PIC  9(03)   VALUE ZEROS.                   00000650
-           02 W-FILLERX     PIC  S9(03)  VALUE ZEROS  COMP-3.           00000660
-           02 W-FILLER      REDEFINES W-FILLERX.                        00000670
-              04 WK-00      PIC  X.                                     00000680
-              04 FILLER     PIC  X.                                     00000690
-           02 WK-APOSX      PIC  9(03)   VALUE 125    COMP.             00000700
-           02 FILLER        REDEFINES WK-APOSX.                         00000710
-              04 FILLER     PIC  X.                                     00000720
-              04 WK-APOS    PIC  X.                                     00000730
-           02 WK-ARREGLO    PIC X(100)    VALUE SPACES.                 00000740
-           02 WK-LETRA      PIC X        VALUE SPACES.                  00000750
-           02 SW-BYTE       PIC 9        VALUE 0.                       00000760
-      ******************************************************************00000770
-      *              D E T A L L E      D E     S A L I D A            *00000780
-      ******************************************************************00000790
-       01  LINE-01.                                                     00000800
-           02 FILLER  PIC X(17) VALUE ' DSN SYSTEM(DBE0)'.              00000810
-       01  LINE-02.                                                     00000820
-           02 FILLER  PIC X(14) VALUE ' RUN  PROGRAM('.                 00000830
-           02 L02-PGM PIC X(08) VALUE ALL '*'.                          00000840
-           02 FILLER  PIC X(08) VALUE ') PLAN(E'.                       00000850
-           02 L02-PLA PIC X(07) VALUE 'CDOB001'.                        00000860
-           02 FILLER  PIC X(03) VALUE ') -'.                            00000870
-       01  LINE-03.                                                     00000880
-           02 FILLER  PIC X(10) VALUE '      LIB('.                     00000890
-           02 L03-AP1 PIC X     VALUE '*'.                              00000900
-           02 L03-LIB PIC X(40) VALUE ALL '*'.                          00000910
-           02 L03-AP2 PIC X     VALUE '*'.                              00000920
-           02 FILLER  PIC X(03) VALUE ') -'.                            00000930
-       01  LINE-04.                                                     00000940
-           02 FILLER  PIC X(12) VALUE '      PARMS('.                   00000950
-           02 L04-AP1 PIC X     VALUE '*'.                              00000960
-           02 FILLER  PIC X(05) VALUE 'DATE='.                          00000970
-      *    02 L04-FEC PIC X(08) VALUE ALL '*'.                          00000980
-JIC        02 L04-FEC PIC X(10) VALUE ALL '*'.                          00000990
-           02 FILLER  PIC X     VALUE '/'.                              00001000
-           02 L04-FRE PIC X(40) VALUE ALL '*'.                          00001010
-           02 L04-AP2 PIC X     VALUE '*'.                              00001020
-           02 FILLER  PIC X     VALUE ')'.                              00001030
-       01  LINE-05.                                                     00001040
-           02 FILLER  PIC X(04) VALUE ' END'.                           00001050
-                                                                        00001060
-      * FORMATO DE LINKAGE                                              00001070
-      *PARM='DATE=DD/MM/SSAA/PGM=12345678/LIB=T.LIB.LOAD.BATCH       '  00001080
-      *               1         2         3         4         5         00001090
-      *      12345678901234567890123456789012345678901234567890123456   00001100
-                                                                        00001110
-      *---------------------------------------------------------------* 00001120
-      *                   DB2 -  PROGRAM INTERFACE                    * 00001130
-      *   PROGRAMA/LIBRERIA/LIBRE              PARA WORKING STORAGE   * 00001140
-      *---------------------------------------------------------------* 00001150
-       01  WK-DB2PARM.                                                  00001160
-           02 WK-BYTE OCCURS 100 TIMES PIC X.                           00001170
-      *---------------------------------------------------------------* 00001180
-       LINKAGE SECTION.                                                 00001190
-      *---------------*                                                 00001200
-      *---------------------------------------------------------------* 00001210
-      *                   DB2 -  PROGRAM INTERFACE                    * 00001220
-      *   PROGRAMA/LIBRERIA/LIBRE              PARA LINKAGE SECTION   * 00001230
-      *---------------------------------------------------------------* 00001240
-       01  LK-DB2PARM.                                                  00001250
-           02  LL-DB2PARM          PIC S9(4) COMP.                      00001260
-           02  LK-BYTE             PIC X(100).                          00001270
-      *----------------------------------------------------------------*00001280
-       PROCEDURE DIVISION USING LK-DB2PARM.                             00001290
-      *******************                                               00001300
-                                                                        00001310
-       RUTINA-PRINCIPAL.                                                00001320
-      *----------------*                                                00001330
-           MOVE 16  TO RETURN-CODE.                                     00001340
-           PERFORM 100-ABRE.                                            00001350
-           PERFORM 200-INICIALIZA.                                      00001360
-           PERFORM 300-PROCESO.                                         00001370
-           MOVE 00  TO RETURN-CODE.                                     00001380
-           PERFORM 400-CIERRA.                                          00001390
-                                                                        00001400
-      ***************                                                   00001410
-      *  PRIMER NIVEL                                                   00001420
-      ****************                                                  00001430
-                                                                        00001440
-       100-ABRE.                                                        00001450
-      *********                                                         00001460
-           DISPLAY 'INICIO DE DB2BPARM'                    UPON CONSOLE.00001470
-           DISPLAY '******************'                    UPON CONSOLE.00001480
-           OPEN OUTPUT PARAMETRO.                                       00001490
-           DISPLAY 'FS-PAR : ' FS-PAR                      UPON CONSOLE.00001500
-           IF (FS-PAR NOT EQUAL '00')                                   00001510
-               DISPLAY 'ERROR AL OPEN ' FS-PAR              UPON CONSOLE00001520
-               DISPLAY 'CANCELA PROCESO ...'                UPON CONSOLE00001530
-               PERFORM 400-CIERRA                                       00001540
-           END-IF.                                                      00001550
-       200-INICIALIZA.                                                  00001560
-      ***************                                                   00001570
-           MOVE SPACES     TO WK-DB2PARM.                               00001580
-           MOVE LK-BYTE    TO WK-DB2PARM.                               00001590
-           DISPLAY 'PARM = '  WK-DB2PARM.                               00001600
-                                                                        00001610
-      *    LONGITUD DE WK-DB2PARM                                       00001620
-           MOVE 100 TO I.                                               00001630
-           PERFORM UNTIL (         I  EQUAL ZEROS OR                    00001640
-                          WK-BYTE (I) EQUAL '/')                        00001650
-               IF (WK-BYTE (I) EQUAL WK-00 OR                           00001660
-                   WK-BYTE (I) EQUAL SPACES)                            00001670
-                   SUBTRACT 1 FROM I                                    00001680
-               ELSE                                                     00001690
-                   DISPLAY 'DELIMITADOR PARAMETRO INCORRECTO'           00001700
-                                                            UPON CONSOLE00001710
-                   DISPLAY 'DEBE DE TERMINAR CON / -> ' WK-BYTE (I)     00001720
-                                                            UPON CONSOLE00001730
-                   DISPLAY 'CANCELA PROCESO ...'                        00001740
-                                                            UPON CONSOLE00001750
-                   PERFORM 400-CIERRA                                   00001760
-               END-IF                                                   00001770
-           END-PERFORM.                                                 00001780
-           IF (I GREATER ZEROS)                                         00001790
-               MOVE I  TO WK-LONGITUD                                   00001800
-            ELSE                                                        00001810
-               DISPLAY 'DELIMITADOR PARAMETRO INCORRECTO'   UPON CONSOLE00001820
-               DISPLAY 'DEBE DE TERMINAR CON /'             UPON CONSOLE00001830
-               DISPLAY 'CANCELA PROCESO ...'                UPON CONSOLE00001840
-               PERFORM 400-CIERRA.                                      00001850
-            DISPLAY 'LONGITUD DE PARAMETRO : ' WK-LONGITUD.             00001860
-                                                                        00001870
-      *    CONSISTENCIA LABEL DATE                                      00001880
-           MOVE WK-DB2PARM (01 : 05) TO WK-STRING                       00001890
-           IF (WK-STRING EQUAL 'DATE=')                                 00001900
-               NEXT SENTENCE                                            00001910
-           ELSE                                                         00001920
-               DISPLAY 'PARAMETRO FECHA INCORRECTO'         UPON CONSOLE00001930
-               DISPLAY 'CANCELA PROGRAMA ...'               UPON CONSOLE00001940
-               PERFORM 400-CIERRA                                       00001950
-           END-IF.                                                      00001960
-      *    FECHA ACEPTADA DD/MM/SSAA                                    00001970
-           MOVE WK-DB2PARM (06 : 10) TO WK-FECHA.                       00001980
-                                                                        00001990
-      *    CONSISTENCIA LABEL PGM                                       00002000
-           MOVE WK-DB2PARM (17 : 04) TO WK-STRING                       00002010
-           IF (WK-STRING EQUAL 'PGM=')                                  00002020
-               NEXT SENTENCE                                            00002030
-           ELSE                                                         00002040
-               DISPLAY 'PARAMETRO PROGRAMA INCORRECTO -> ' WK-STRING    00002050
-                                                            UPON CONSOLE00002060
-               DISPLAY 'CANCELA PROGRAMA ...'               UPON CONSOLE00002070
-               PERFORM 400-CIERRA                                       00002080
-           END-IF.                                                      00002090
-      *    PROGRAMA ACEPTADO                                            00002100
-           MOVE 21 TO I.                                                00002110
-           MOVE  0 TO L.                                                00002120
-           PERFORM BUSCA-BYTE UNTIL (WK-BYTE (I) EQUAL '/' OR           00002130
-                                     L GREATER 07).                     00002140
-           IF (L GREATER ZEROS AND                                      00002150
-               WK-BYTE(I) EQUAL '/')                                    00002160
-               MOVE WK-DB2PARM (21 : L) TO WK-PROGRAMA                  00002170
-           ELSE                                                         00002180
-               DISPLAY 'DELIMITADOR PROGRAMA INCORRECTO'    UPON CONSOLE00002190
-               DISPLAY 'CANCELA PROGRAMA ...'               UPON CONSOLE00002200
-               PERFORM 400-CIERRA                                       00002210
-           END-IF.                                                      00002220
-      *    CONSISTENCIA LABEL LIB                                       00002230
-      *    ADD  01 TO I.                                                00002240
-      *    MOVE WK-DB2PARM ( I : 04) TO WK-STRING                       00002250
-      *    IF (WK-STRING EQUAL 'LIB=')                                  00002260
-      *        NEXT SENTENCE                                            00002270
-      *    ELSE                                                         00002280
-      *        DISPLAY 'PARAMETRO LIBRERIA INCORRECTO -> ' WK-STRING    00002290
-      *                                                     UPON CONSOLE00002300
-      *        DISPLAY 'CANCELA PROGRAMA ...'               UPON CONSOLE00002310
-      *        PERFORM 400-CIERRA                                       00002320
-      *    END-IF.                                                      00002330
-      *    LIBRERIA ACEPTADA                                            00002340
-      *    ADD  04 TO I.                                                00002350
-      *    MOVE  I TO J.                                                00002360
-      *    MOVE 00 TO L.                                                00002370
-      *    PERFORM BUSCA-BYTE UNTIL (WK-BYTE (I) EQUAL '/' OR           00002380
-      *                              WK-BYTE (I) EQUAL ' ').            00002390
-      *    IF (L GREATER ZEROS AND                                      00002400
-      *        WK-BYTE(I) EQUAL '/')                                    00002410
-      *        MOVE WK-DB2PARM ( J : L ) TO WK-LIBRERIA                 00002420
-      *    ELSE                                                         00002430
-      *        DISPLAY 'DELIMITADOR LIBRERIA INCORRECTO'    UPON CONSOLE00002440
-      *        DISPLAY 'CANCELA PROGRAMA ...'               UPON CONSOLE00002450
-      *        PERFORM 400-CIERRA                                       00002460
-      *    END-IF.                                                      00002470
-      *    ARMA PARAMETRO FREE                                          00002480
-           ADD  01 TO I.                                                00002490
-           IF (I LESS WK-LONGITUD)                                      00002500
-               MOVE 00 TO L                                             00002510
-               SUBTRACT I FROM WK-LONGITUD GIVING L                     00002520
-               ADD 1   TO L                                             00002530
-               MOVE WK-DB2PARM (I : L) TO WK-FREE                       00002540
-               MOVE 01 TO I                                             00002550
-               PERFORM FREE-BLANCO UNTIL (I GREATER L)                  00002560
+      *08/08/26  RHM                                                    00000300
+      *SE AGREGA BITACORA DE AUDITORIA (VSAM KSDS S-AUDITOR) CON UN     00000310
+      *REGISTRO POR CORRIDA: PROGRAMA/LIBRERIA/FECHA/FREE/RETURN-CODE   00000320
+                                                                        00000330
+      *08/08/26  RHM                                                    00000340
+      *SE AGREGA MODO ENCADENADO: SI LK-BYTE TRAE 'CHAIN=Y/' AL INICIO, 00000350
+      *SE LEE UN ARCHIVO DE CONTROL S-CTLPARM CON UNA TARJETA POR CADA  00000360
+      *PROGRAMA Y SE GENERA UN BLOQUE LINE-01..05 POR CADA UNA          00000370
+                                                                        00000380
+      *08/08/26  RHM                                                    00000390
+      *SE AGREGA VALIDATE=Y : SI EL PARAMETRO LO TRAE, EL PROGRAMA SOLO 00000400
+      *VALIDA LA SINTAXIS Y NO ABRE NI ESCRIBE PARAMETRO                00000410
+                                                                        00000420
+      *08/08/26  RHM                                                    00000430
+      *SE VALIDA QUE DATE= SEA UNA FECHA CALENDARIO REAL (DIA/MES/AñO   00000440
+      *CONSISTENTES, INCLUYENDO AñO BISIESTO), YA NO SOLO EL FORMATO    00000450
+                                                                        00000460
+      *08/08/26  RHM                                                    00000470
+      *SE AGREGA LABEL OPCIONAL SUBSYS= (DEFAULT DBE0) QUE REEMPLAZA EL 00000480
+      *DSN SYSTEM(DBE0) FIJO DE LA LINE-01                              00000490
+                                                                        00000500
+      *08/08/26  RHM                                                    00000510
+      *SE RESTAURA EL LABEL LIB= (LA TARJETA LINE-03 SOLO SE GRABA SI   00000520
+      *SE INFORMA) Y SE AGREGA EL LABEL OPCIONAL PLAN= (DEFAULT CDOB001)00000530
+                                                                        00000540
+      *08/08/26  RHM                                                    00000550
+      *EL SEGMENTO LIBRE ACEPTA UNA LISTA DE PARES KEY=VALUE SEPARADOS  00000560
+      *POR COMA (MAX 5), VALIDANDO CADA PAR; SIN COMAS SE MANTIENE EL   00000570
+      *COMPORTAMIENTO ORIGINAL DE UN SOLO TOKEN LIBRE                   00000580
+                                                                        00000590
+      *08/08/26  RHM                                                    00000600
+      *PARAMETRO SE VUELVE REINICIABLE: SI YA EXISTE UNA CORRIDA        00000610
+      *ANTERIOR SE ABRE EXTEND EN VEZ DE OUTPUT Y REG-PAR CONTINUA LA   00000620
+      *NUMERACION DESDE LA ULTIMA TARJETA ' END' GRABADA                00000630
+                                                                        00000640
+      *08/08/26  RHM                                                    00000650
+      *CADA CAUSA DE RECHAZO EN 200-INICIALIZA Y SUS PARRAFOS DE        00000660
+      *PARSEO DEJA UN RETURN-CODE DISTINTO ANTES DE 400-CIERRA, EN VEZ  00000670
+      *DEL RETURN-CODE 16 GENERICO, PARA IDENTIFICAR LA CAUSA DESDE JCL 00000680
+                                                                        00000690
+       ENVIRONMENT DIVISION.                                            00000700
+      *--------------------*                                            00000710
+       CONFIGURATION SECTION.                                           00000720
+      *--------------------*                                            00000730
+       SOURCE-COMPUTER. IBM-4341.                                       00000740
+       OBJECT-COMPUTER. IBM-4341.                                       00000750
+       INPUT-OUTPUT SECTION.                                            00000760
+      *--------------------*                                            00000770
+       FILE-CONTROL.                                                    00000780
+      *------------*                                                    00000790
+           SELECT  PARAMETRO     ASSIGN   TO  S-PARAMETS                00000800
+                                 FILE STATUS   FS-PAR.                  00000810
+           SELECT  AUDITORIA     ASSIGN   TO  S-AUDITOR                 00000820
+                                 ORGANIZATION  INDEXED                  00000830
+                                 ACCESS MODE   SEQUENTIAL               00000840
+                                 RECORD KEY    AUD-CLAVE                00000850
+                                 FILE STATUS   FS-AUD.                  00000860
+           SELECT  CTLPARM       ASSIGN   TO  S-CTLPARM                 00000870
+                                 FILE STATUS   FS-CTL.                  00000880
+       DATA DIVISION.                                                   00000890
+      *-------------*                                                   00000900
+       FILE SECTION.                                                    00000910
+      *------------*                                                    00000920
+       FD  PARAMETRO                                                    00000930
+           LABEL  RECORDS   IS  STANDARD                                00000940
+           BLOCK  CONTAINS   0  RECORDS                                 00000950
+           RECORD CONTAINS  80  CHARACTERS.                             00000960
+       01  REG-PARAMETRO    PIC X(80).                                  00000970
+       FD  AUDITORIA                                                    00000980
+           LABEL  RECORDS   IS  STANDARD.                               00000990
+           COPY CDOBAUD.                                                00001000
+       FD  CTLPARM                                                      00001010
+           LABEL  RECORDS   IS  STANDARD                                00001020
+           RECORD CONTAINS 200  CHARACTERS.                             00001030
+       01  REG-CTLPARM      PIC X(200).                                 00001040
+       WORKING-STORAGE SECTION.                                         00001050
+      *-----------------------*                                         00001060
+       01  VARIABLES.                                                   00001070
+           02 FS-PAR        PIC  X(02)   VALUE SPACES.                  00001080
+           02 FS-AUD        PIC  X(02)   VALUE SPACES.                  00001090
+           02 FS-CTL        PIC  X(02)   VALUE SPACES.                  00001100
+           02 WK-FEC-SIST   PIC  X(08)   VALUE SPACES.                  00001110
+           02 WK-HOR-SIST   PIC  X(08)   VALUE SPACES.                  00001120
+           02 WK-AUD-SEC    PIC  9(03)   VALUE ZEROS.                   00001130
+           02 SW-AUD-GRAB   PIC  X(01)   VALUE 'N'.                     00001131
+              88 AUD-GRABADO             VALUE 'S'.                     00001132
+           02 WK-PARM-LINEA PIC  X(200)  VALUE SPACES.                  00001140
+           02 SW-CADENA     PIC  X(01)   VALUE 'N'.                     00001150
+              88 MODO-CADENA             VALUE 'S'.                     00001160
+           02 WK-CADENA-CONTADOR PIC 9(03) VALUE ZEROS.                 00001161
+           02 SW-VALIDA     PIC  X(01)   VALUE 'N'.                     00001170
+              88 MODO-VALIDACION         VALUE 'S'.                     00001180
+           02 WK-TALLY-VAL  PIC  9(03)   VALUE ZEROS.                   00001190
+           02 SW-EOF-CTL    PIC  X(01)   VALUE 'N'.                     00001200
+              88 EOF-CTLPARM              VALUE 'S'.                    00001210
+           02 SW-EOF-PAR    PIC  X(01)   VALUE 'N'.                     00001220
+              88 EOF-PARAMETRO            VALUE 'S'.                    00001230
+           02 WK-ULT-REG    PIC  X(80)   VALUE SPACES.                  00001240
+           02 REG-PAR       PIC  9(03)   VALUE ZEROS.                   00001250
+           02 WK-LONGITUD   PIC  9(03)   VALUE ZEROS.                   00001260
+           02 WK-STRING     PIC  X(05)   VALUE SPACES.                  00001270
+           02 WK-STRING7    PIC  X(07)   VALUE SPACES.                  00001280
+           02 WK-SUBSYS     PIC  X(04)   VALUE 'DBE0'.                  00001290
+           02 WK-PLAN       PIC  X(07)   VALUE 'CDOB001'.               00001300
+      *    02 WK-FECHA      PIC  X(08)   VALUE ALL '*'.                 00001310
+JIC        02 WK-FECHA      PIC  X(10)   VALUE ALL '*'.                 00001320
+           02 WK-PROGRAMA   PIC  X(08)   VALUE ALL '*'.                 00001330
+           02 WK-LIBRERIA   PIC  X(40)   VALUE SPACES.                  00001340
+           02 WK-FREE       PIC  X(40)   VALUE ALL '*'.                 00001350
+           02 I             PIC  9(03)   VALUE ZEROS.                   00001360
+           02 J             PIC  9(03)   VALUE ZEROS.                   00001370
+           02 L             PIC  9(03)   VALUE ZEROS.                   00001380
+           02 W-FILLERX     PIC  S9(03)  VALUE ZEROS  COMP-3.           00001390
+           02 W-FILLER      REDEFINES W-FILLERX.                        00001400
+              04 WK-00      PIC  X.                                     00001410
+              04 FILLER     PIC  X.                                     00001420
+           02 WK-APOSX      PIC  9(03)   VALUE 125    COMP.             00001430
+           02 FILLER        REDEFINES WK-APOSX.                         00001440
+              04 FILLER     PIC  X.                                     00001450
+              04 WK-APOS    PIC  X.                                     00001460
+           02 WK-ARREGLO    PIC X(100)    VALUE SPACES.                 00001470
+           02 WK-LETRA      PIC X        VALUE SPACES.                  00001480
+           02 SW-BYTE       PIC 9        VALUE 0.                       00001490
+      *---------------------------------------------------------------* 00001500
+      *  CAMPOS PARA VALIDACION DE LA FECHA DD/MM/SSAA (DATE=)         *00001510
+      *---------------------------------------------------------------* 00001520
+           02 WK-DIA        PIC  9(02)   VALUE ZEROS.                   00001530
+           02 WK-MES        PIC  9(02)   VALUE ZEROS.                   00001540
+           02 WK-ANIO       PIC  9(04)   VALUE ZEROS.                   00001550
+           02 WK-DIA-MAX    PIC  9(02)   VALUE ZEROS.                   00001560
+           02 SW-FECHA      PIC  X(01)   VALUE 'S'.                     00001570
+              88 FECHA-INVALIDA          VALUE 'N'.                     00001580
+           02 WK-DIV        PIC  9(04)   VALUE ZEROS.                   00001590
+           02 WK-R4         PIC  9(04)   VALUE ZEROS.                   00001600
+           02 WK-R100       PIC  9(04)   VALUE ZEROS.                   00001610
+           02 WK-R400       PIC  9(04)   VALUE ZEROS.                   00001620
+      *---------------------------------------------------------------* 00001630
+      *  CAMPOS PARA PARES KEY=VALUE EN EL SEGMENTO LIBRE (PARMS)      *00001640
+      *---------------------------------------------------------------* 00001650
+           02 WK-PAR-CANT   PIC  9(02)   VALUE ZEROS.                   00001660
+           02 WK-PAR-IDX    PIC  9(01)   VALUE ZEROS.                   00001670
+           02 WK-PARM-PTR   PIC  9(03)   VALUE 1.                       00001680
+           02 WK-PARM-ACUM  PIC  X(40)   VALUE SPACES.                  00001690
+       01  TABLA-DIAS-MES.                                              00001700
+           02 FILLER        PIC  9(02)   VALUE 31.                      00001710
+           02 FILLER        PIC  9(02)   VALUE 28.                      00001720
+           02 FILLER        PIC  9(02)   VALUE 31.                      00001730
+           02 FILLER        PIC  9(02)   VALUE 30.                      00001740
+           02 FILLER        PIC  9(02)   VALUE 31.                      00001750
+           02 FILLER        PIC  9(02)   VALUE 30.                      00001760
+           02 FILLER        PIC  9(02)   VALUE 31.                      00001770
+           02 FILLER        PIC  9(02)   VALUE 31.                      00001780
+           02 FILLER        PIC  9(02)   VALUE 30.                      00001790
+           02 FILLER        PIC  9(02)   VALUE 31.                      00001800
+           02 FILLER        PIC  9(02)   VALUE 30.                      00001810
+           02 FILLER        PIC  9(02)   VALUE 31.                      00001820
+       01  TABLA-DIAS-MES-R REDEFINES TABLA-DIAS-MES.                   00001830
+           02 DIAS-MES      PIC  9(02)   OCCURS 12 TIMES.               00001840
+      *---------------------------------------------------------------* 00001850
+      *  TABLA DE PARES KEY=VALUE DEL SEGMENTO LIBRE (PARMS), MAX 5    *00001860
+      *---------------------------------------------------------------* 00001870
+       01  TABLA-PARMS-FREE.                                            00001880
+           02 TABLA-PARMS-ENTRADA OCCURS 5 TIMES.                       00001890
+              03 WK-PARMS-SEG  PIC X(21).                               00001900
+              03 WK-PAR-CLAVE  PIC X(10).                               00001910
+              03 WK-PAR-VALOR  PIC X(10).                               00001920
+      ******************************************************************00001930
+      *              D E T A L L E      D E     S A L I D A            *00001940
+      ******************************************************************00001950
+       01  LINE-01.                                                     00001960
+           02 FILLER     PIC X(12) VALUE ' DSN SYSTEM('.                00001970
+           02 L01-SUBSYS PIC X(04) VALUE 'DBE0'.                        00001980
+           02 FILLER     PIC X(01) VALUE ')'.                           00001990
+       01  LINE-02.                                                     00002000
+           02 FILLER  PIC X(14) VALUE ' RUN  PROGRAM('.                 00002010
+           02 L02-PGM PIC X(08) VALUE ALL '*'.                          00002020
+           02 FILLER  PIC X(08) VALUE ') PLAN(E'.                       00002030
+           02 L02-PLA PIC X(07) VALUE 'CDOB001'.                        00002040
+           02 FILLER  PIC X(03) VALUE ') -'.                            00002050
+       01  LINE-03.                                                     00002060
+           02 FILLER  PIC X(10) VALUE '      LIB('.                     00002070
+           02 L03-AP1 PIC X     VALUE '*'.                              00002080
+           02 L03-LIB PIC X(40) VALUE ALL '*'.                          00002090
+           02 L03-AP2 PIC X     VALUE '*'.                              00002100
+           02 FILLER  PIC X(03) VALUE ') -'.                            00002110
+       01  LINE-04.                                                     00002120
+           02 FILLER  PIC X(12) VALUE '      PARMS('.                   00002130
+           02 L04-AP1 PIC X     VALUE '*'.                              00002140
+           02 FILLER  PIC X(05) VALUE 'DATE='.                          00002150
+      *    02 L04-FEC PIC X(08) VALUE ALL '*'.                          00002160
+JIC        02 L04-FEC PIC X(10) VALUE ALL '*'.                          00002170
+           02 FILLER  PIC X     VALUE '/'.                              00002180
+           02 L04-FRE PIC X(40) VALUE ALL '*'.                          00002190
+           02 L04-AP2 PIC X     VALUE '*'.                              00002200
+           02 FILLER  PIC X     VALUE ')'.                              00002210
+       01  LINE-05.                                                     00002220
+           02 FILLER  PIC X(04) VALUE ' END'.                           00002230
+           02 FILLER  PIC X(01) VALUE SPACES.                           00002240
+           02 L05-SEQ PIC 9(03) VALUE ZEROS.                            00002250
+                                                                        00002260
+      * FORMATO DE LINKAGE (PARM DEL JCL)                               00002270
+      *    [CHAIN=Y/][VALIDATE=Y/]DATE=DD/MM/SSAA/PGM=12345678/         00002272
+      *    [SUBSYS=xxxx/][LIB=<HASTA 40 CARS>/][PLAN=xxxxxxx/]          00002274
+      *    [CLAVE=VALOR,CLAVE=VALOR,...]                                00002276
+      *    - CHAIN=Y/ SOLO EN EL PARM (NO EN CTLPARM): ACTIVA EL        00002278
+      *      MODO ENCADENADO, DONDE CADA REGISTRO DE S-CTLPARM ES       00002280
+      *      UNA TARJETA DATE=.../PGM=... COMPLETA (SIN CHAIN=Y/).      00002282
+      *    - VALIDATE=Y/ PUEDE IR EN CUALQUIER PARTE: SOLO VALIDA,      00002284
+      *      NO ABRE NI ESCRIBE PARAMETRO.                              00002286
+      *    - SUBSYS=, LIB= Y PLAN= SON OPCIONALES (DEFAULTS DBE0,       00002288
+      *      ESPACIOS Y CDOB001 RESPECTIVAMENTE).                       00002290
+      *    - EL SEGMENTO LIBRE FINAL ACEPTA HASTA 5 PARES               00002292
+      *      CLAVE=VALOR SEPARADOS POR COMA, O UN TEXTO LIBRE.          00002294
+      *    - LK-BYTE/WK-DB2PARM ADMITEN 200 BYTES EN TOTAL: ESE ES      00002296
+      *      EL PRESUPUESTO DISPONIBLE PARA TODOS LOS TOKENS.           00002298
+      * EJEMPLO CON TODOS LOS TOKENS OPCIONALES A LA VEZ:               00002300
+      *PARM='CHAIN=Y/VALIDATE=Y/DATE=01/01/2026/PGM=12345678/           00002302
+      *      SUBSYS=DBE1/LIB=T.LIB.LOAD.BATCH/PLAN=CDOB002/             00002304
+      *      BRANCH=114,REGION=LIMA'                                    00002306
+                                                                        00002310
+      *---------------------------------------------------------------* 00002320
+      *                   DB2 -  PROGRAM INTERFACE                    * 00002330
+      *   PROGRAMA/LIBRERIA/LIBRE              PARA WORKING STORAGE   * 00002340
+      *---------------------------------------------------------------* 00002350
+       01  WK-DB2PARM.                                                  00002360
+           02 WK-BYTE OCCURS 200 TIMES PIC X.                           00002370
+      *---------------------------------------------------------------* 00002380
+       LINKAGE SECTION.                                                 00002390
+      *---------------*                                                 00002400
+      *---------------------------------------------------------------* 00002410
+      *                   DB2 -  PROGRAM INTERFACE                    * 00002420
+      *   PROGRAMA/LIBRERIA/LIBRE              PARA LINKAGE SECTION   * 00002430
+      *---------------------------------------------------------------* 00002440
+       01  LK-DB2PARM.                                                  00002450
+           02  LL-DB2PARM          PIC S9(4) COMP.                      00002460
+           02  LK-BYTE             PIC X(200).                          00002470
+      *----------------------------------------------------------------*00002480
+       PROCEDURE DIVISION USING LK-DB2PARM.                             00002490
+      *******************                                               00002500
+                                                                        00002510
+       RUTINA-PRINCIPAL.                                                00002520
+      *----------------*                                                00002530
+           MOVE 16  TO RETURN-CODE.                                     00002540
+           IF (LK-BYTE (1 : 8) EQUAL 'CHAIN=Y/')                        00002550
+               MOVE 'S' TO SW-CADENA                                    00002560
            ELSE                                                         00002570
-               MOVE SPACES TO WK-FREE                                   00002580
+               MOVE 'N' TO SW-CADENA                                    00002580
            END-IF.                                                      00002590
-       300-PROCESO.                                                     00002600
-      ***********                                                       00002610
-           MOVE WK-PROGRAMA TO  L02-PGM.                                00002620
-      *    MOVE WK-PROGRAMA TO  L02-PLA.                                00002630
-           MOVE WK-LIBRERIA TO  L03-LIB.                                00002640
-           MOVE WK-FECHA    TO  L04-FEC.                                00002650
-           MOVE WK-FREE     TO  L04-FRE.                                00002660
-           MOVE WK-APOS     TO  L03-AP1.                                00002670
-           MOVE WK-APOS     TO  L03-AP2.                                00002680
-           MOVE WK-APOS     TO  L04-AP1.                                00002690
-           MOVE WK-APOS     TO  L04-AP2.                                00002700
-                                                                        00002710
-           WRITE REG-PARAMETRO FROM LINE-01.                            00002720
-                                                                        00002730
-      *    COMPACTA ESPACIOS EN BLANCO                                  00002740
-           MOVE SPACES      TO  WK-DB2PARM.                             00002750
-           MOVE SPACES      TO  WK-ARREGLO.                             00002760
-           MOVE LINE-02     TO  WK-ARREGLO.                             00002770
-           MOVE ZEROS       TO  SW-BYTE.                                00002780
-           MOVE ZEROS       TO  J.                                      00002790
-           PERFORM COMPACTA VARYING I FROM 1 BY 1                       00002800
-                             UNTIL (I GREATER 80).                      00002810
-           MOVE  WK-DB2PARM TO LINE-02.                                 00002820
-           WRITE REG-PARAMETRO FROM LINE-02.                            00002830
-                                                                        00002840
-           MOVE SPACES      TO  WK-DB2PARM.                             00002850
-           MOVE SPACES      TO  WK-ARREGLO.                             00002860
-           MOVE LINE-03     TO  WK-ARREGLO.                             00002870
-           MOVE ZEROS       TO  SW-BYTE.                                00002880
-           MOVE ZEROS       TO  J.                                      00002890
-           PERFORM COMPACTA VARYING I FROM 1 BY 1                       00002900
-                             UNTIL (I GREATER 80).                      00002910
-           MOVE  WK-DB2PARM TO LINE-03.                                 00002920
-      *    WRITE REG-PARAMETRO FROM LINE-03.                            00002930
-                                                                        00002940
-           MOVE SPACES      TO  WK-DB2PARM.                             00002950
-           MOVE SPACES      TO  WK-ARREGLO.                             00002960
-           MOVE LINE-04     TO  WK-ARREGLO.                             00002970
-           MOVE ZEROS       TO  SW-BYTE.                                00002980
-           MOVE ZEROS       TO  J.                                      00002990
-           PERFORM COMPACTA VARYING I FROM 1 BY 1                       00003000
-                             UNTIL (I GREATER 80).                      00003010
-           MOVE  WK-DB2PARM TO LINE-04.                                 00003020
-           WRITE REG-PARAMETRO FROM LINE-04.                            00003030
-                                                                        00003040
-           WRITE REG-PARAMETRO FROM LINE-05.                            00003050
-                                                                        00003060
-           DISPLAY ' '                                     UPON CONSOLE.00003070
-           DISPLAY 'TERMINO CORRECTAMENTE ...'             UPON CONSOLE.00003080
-           DISPLAY ' '                                     UPON CONSOLE.00003090
-       400-CIERRA.                                                      00003100
-      ***********                                                       00003110
-           CLOSE    PARAMETRO.                                          00003120
-           DISPLAY 'FIN DE DB2PARM'                        UPON CONSOLE.00003130
-           DISPLAY '**************'                        UPON CONSOLE.00003140
-                                                                        00003150
-           STOP RUN.                                                    00003160
-      ****************                                                  00003170
-      * SEGUNDO NIVEL                                                   00003180
-      ****************                                                  00003190
-       BUSCA-BYTE.                                                      00003200
-      ***********                                                       00003210
-           ADD 1  TO I.                                                 00003220
-           ADD 1  TO L.                                                 00003230
-       FREE-BLANCO.                                                     00003240
-      ************                                                      00003250
-           IF (WK-FREE (I : 1) EQUAL SPACES)                            00003260
-               MOVE '_' TO WK-FREE (I : 1)                              00003270
-           END-IF.                                                      00003280
-           ADD 1  TO I.                                                 00003290
-       COMPACTA.                                                        00003300
-      **********                                                        00003310
-           MOVE WK-ARREGLO (I : 1) TO WK-LETRA.                         00003320
-           IF (WK-LETRA EQUAL SPACES)                                   00003330
-               NEXT SENTENCE                                            00003340
-           ELSE                                                         00003350
-               MOVE ZEROS TO SW-BYTE                                    00003360
-           END-IF.                                                      00003370
-           IF (SW-BYTE EQUAL ZEROS)                                     00003380
-               ADD 1 TO J                                               00003390
-               IF (WK-LETRA EQUAL '_')                                  00003400
-                   MOVE SPACES   TO WK-BYTE (J)                         00003410
-               ELSE                                                     00003420
-                   MOVE WK-LETRA TO WK-BYTE (J)                         00003430
-               END-IF                                                   00003440
-               IF (WK-LETRA EQUAL SPACES)                               00003450
-                   MOVE 1 TO SW-BYTE                                    00003460
-               END-IF                                                   00003470
-           END-IF.                                                      00003480
-           IF (WK-LETRA EQUAL SPACES)                                   00003490
-               COMPUTE L = I + 1                                        00003500
-               IF (L LESS 101)                                          00003510
-                   MOVE WK-ARREGLO (L : 1) TO WK-LETRA                  00003520
-                   IF (WK-LETRA EQUAL ')' OR                            00003530
-                       WK-LETRA EQUAL WK-APOS)                          00003540
-                       SUBTRACT 1 FROM J                                00003550
-                    END-IF                                              00003560
-               END-IF                                                   00003570
-           END-IF.                                                      00003580 
\ No newline at end of file
+      *    VALIDATE=Y EN CUALQUIER PARTE DEL PARAMETRO : SOLO VALIDA    00002600
+      *    SIN ABRIR/ESCRIBIR PARAMETRO (100-ABRE Y 300-PROCESO). SE    00002601
+      *    EXIGE '/' A AMBOS LADOS PARA QUE SEA UN TOKEN COMPLETO Y NO  00002602
+      *    UN PAR KEY=VALUE DEL SEGMENTO LIBRE (P.EJ. VALIDATE=YES)     00002603
+           MOVE ZEROS TO WK-TALLY-VAL.                                  00002620
+           INSPECT LK-BYTE TALLYING WK-TALLY-VAL                        00002630
+                   FOR ALL '/VALIDATE=Y/'.                              00002640
+           IF (WK-TALLY-VAL GREATER ZEROS)                              00002650
+               MOVE 'S' TO SW-VALIDA                                    00002660
+           ELSE                                                         00002670
+               MOVE 'N' TO SW-VALIDA                                    00002680
+           END-IF.                                                      00002690
+           PERFORM 100-ABRE.                                            00002700
+           IF (MODO-CADENA)                                             00002710
+               PERFORM 120-ABRE-CTLPARM                                 00002720
+               PERFORM 250-PROCESA-CADENA UNTIL EOF-CTLPARM             00002730
+               IF (WK-CADENA-CONTADOR EQUAL ZEROS)                      00002731
+                   DISPLAY 'ARCHIVO DE CONTROL S-CTLPARM VACIO'         00002732
+                                                        UPON CONSOLE    00002733
+                   DISPLAY 'CANCELA PROCESO ...'         UPON CONSOLE   00002734
+                   MOVE 21 TO RETURN-CODE                               00002735
+                   PERFORM 400-CIERRA                                   00002736
+               END-IF                                                   00002737
+           ELSE                                                         00002740
+               MOVE LK-BYTE TO WK-PARM-LINEA                            00002750
+               PERFORM 200-INICIALIZA                                   00002760
+               PERFORM 300-PROCESO                                      00002770
+           END-IF.                                                      00002780
+           MOVE 00  TO RETURN-CODE.                                     00002790
+           PERFORM 400-CIERRA.                                          00002800
+                                                                        00002810
+      ***************                                                   00002820
+      *  PRIMER NIVEL                                                   00002830
+      ****************                                                  00002840
+                                                                        00002850
+       100-ABRE.                                                        00002860
+      *********                                                         00002870
+           DISPLAY 'INICIO DE DB2BPARM'                    UPON CONSOLE.00002880
+           DISPLAY '******************'                    UPON CONSOLE.00002890
+           IF (MODO-VALIDACION)                                         00002900
+               DISPLAY 'VALIDATE=Y : SOLO VALIDACION, NO GRABA'         00002910
+                                                            UPON CONSOLE00002920
+           ELSE                                                         00002930
+               PERFORM 115-DETECTA-RESTART                              00002940
+               DISPLAY 'FS-PAR : ' FS-PAR                  UPON CONSOLE 00002950
+           END-IF.                                                      00002960
+           PERFORM 110-ABRE-AUDITORIA.                                  00002970
+      *---------------------------------------------------------------* 00002980
+      *  ABRE LA BITACORA DE AUDITORIA (KSDS). SE CREA EN LA PRIMERA   *00002990
+      *  CORRIDA Y LUEGO SE ABRE I-O PARA IR AGREGANDO REGISTROS. LA   *00002991
+      *  PRIMERA VEZ EL CLUSTER S-AUDITOR DEBE ESTAR YA DEFINIDO POR   *00002992
+      *  IDCAMS (DEFINE CLUSTER) EN EL JCL DE INSTALACION; ESTE OPEN   *00002993
+      *  OUTPUT SOLO INICIALIZA UN CLUSTER YA CATALOGADO, NO LO CREA.  *00002994
+      *---------------------------------------------------------------* 00003010
+       110-ABRE-AUDITORIA.                                              00003020
+      *****************                                                 00003030
+           OPEN I-O AUDITORIA.                                          00003040
+           IF (FS-AUD EQUAL '35')                                       00003050
+               OPEN OUTPUT AUDITORIA                                    00003060
+               CLOSE       AUDITORIA                                    00003070
+               OPEN I-O    AUDITORIA                                    00003080
+           END-IF.                                                      00003090
+           IF (FS-AUD NOT EQUAL '00')                                   00003100
+               DISPLAY 'ERROR AL OPEN AUDITORIA ' FS-AUD    UPON CONSOLE00003110
+               DISPLAY 'CANCELA PROCESO ...'                UPON CONSOLE00003120
+               PERFORM 400-CIERRA                                       00003130
+           END-IF.                                                      00003140
+      *---------------------------------------------------------------* 00003150
+      *  DETECTA SI PARAMETRO YA TIENE UNA CORRIDA ANTERIOR (TARJETA   *00003160
+      *  ' END' DE CIERRE DE BLOQUE) PARA REANUDAR LA NUMERACION DE    *00003170
+      *  REG-PAR Y ABRIR EXTEND EN VEZ DE TRUNCAR CON OPEN OUTPUT.     *00003180
+      *---------------------------------------------------------------* 00003190
+       115-DETECTA-RESTART.                                             00003200
+      *********************                                             00003210
+           MOVE ZEROS TO REG-PAR.                                       00003220
+           OPEN INPUT PARAMETRO.                                        00003230
+           IF (FS-PAR EQUAL '35')                                       00003240
+               OPEN OUTPUT PARAMETRO                                    00003250
+               IF (FS-PAR NOT EQUAL '00')                               00003260
+                   DISPLAY 'ERROR AL OPEN OUTPUT PARAMETRO ' FS-PAR     00003270
+                       UPON CONSOLE                                     00003280
+                   DISPLAY 'CANCELA PROCESO ...'            UPON CONSOLE00003290
+                   PERFORM 400-CIERRA                                   00003300
+               END-IF                                                   00003310
+           ELSE                                                         00003320
+               IF (FS-PAR NOT EQUAL '00')                               00003330
+                   DISPLAY 'ERROR AL OPEN INPUT PARAMETRO ' FS-PAR      00003340
+                       UPON CONSOLE                                     00003350
+                   DISPLAY 'CANCELA PROCESO ...'            UPON CONSOLE00003360
+                   PERFORM 400-CIERRA                                   00003370
+               END-IF                                                   00003380
+               MOVE 'N'    TO SW-EOF-PAR                                00003390
+               MOVE SPACES TO WK-ULT-REG                                00003400
+               PERFORM 116-LEE-PARAMETRO-PREVIO UNTIL EOF-PARAMETRO     00003410
+               CLOSE PARAMETRO                                          00003450
+               OPEN EXTEND PARAMETRO                                    00003460
+               IF (FS-PAR NOT EQUAL '00')                               00003470
+                   DISPLAY 'ERROR AL OPEN EXTEND PARAMETRO ' FS-PAR     00003480
+                       UPON CONSOLE                                     00003490
+                   DISPLAY 'CANCELA PROCESO ...'            UPON CONSOLE00003500
+                   PERFORM 400-CIERRA                                   00003510
+               END-IF                                                   00003520
+           END-IF.                                                      00003530
+      *---------------------------------------------------------------* 00003540
+      *  LEE PARAMETRO SECUENCIALMENTE HASTA EOF. CADA TARJETA ' END'  *00003550
+      *  DE CIERRE DE BLOQUE VISTA EN EL CAMINO ACTUALIZA REG-PAR: SI  *00003551
+      *  LA CORRIDA ANTERIOR MURIO A MEDIO BLOQUE (SIN SU ' END'), EL  *00003552
+      *  ULTIMO REGISTRO FISICO NO ES TRAILER PERO LA NUMERACION       *00003553
+      *  DEBE REANUDAR DESDE EL ULTIMO BLOQUE QUE SI CERRO BIEN.       *00003554
+      *---------------------------------------------------------------* 00003570
+       116-LEE-PARAMETRO-PREVIO.                                        00003580
+      ************************                                          00003590
+           READ PARAMETRO                                               00003600
+               AT END                                                   00003610
+                   MOVE 'S' TO SW-EOF-PAR                               00003620
+               NOT AT END                                               00003630
+                   MOVE REG-PARAMETRO TO WK-ULT-REG                     00003640
+                   IF (WK-ULT-REG (1 : 4) EQUAL ' END')                 00003641
+                       IF (WK-ULT-REG (6 : 3) IS NUMERIC)               00003642
+                           MOVE WK-ULT-REG (6 : 3) TO REG-PAR           00003643
+                       END-IF                                           00003644
+                   END-IF                                               00003645
+           END-READ.                                                    00003650
+      *---------------------------------------------------------------* 00003660
+      *  ABRE EL ARCHIVO DE CONTROL DE MODO ENCADENADO (S-CTLPARM),    *00003670
+      *  UNA TARJETA PARM POR CADA PROGRAMA A GENERAR.                 *00003680
+      *---------------------------------------------------------------* 00003690
+       120-ABRE-CTLPARM.                                                00003700
+      *****************                                                 00003710
+           OPEN INPUT CTLPARM.                                          00003720
+           IF (FS-CTL NOT EQUAL '00')                                   00003730
+               DISPLAY 'ERROR AL OPEN CTLPARM ' FS-CTL    UPON CONSOLE  00003740
+               DISPLAY 'CANCELA PROCESO ...'               UPON CONSOLE 00003750
+               PERFORM 400-CIERRA                                       00003760
+           END-IF.                                                      00003770
+           PERFORM 260-LEE-CTLPARM.                                     00003780
+       200-INICIALIZA.                                                  00003790
+      ***************                                                   00003800
+           MOVE SPACES     TO WK-DB2PARM.                               00003810
+           MOVE WK-PARM-LINEA TO WK-DB2PARM.                            00003820
+           DISPLAY 'PARM = '  WK-DB2PARM.                               00003830
+           MOVE SPACES     TO WK-FECHA.                                 00003831
+           MOVE SPACES     TO WK-PROGRAMA.                              00003832
+                                                                        00003840
+      *    LONGITUD DE WK-DB2PARM                                       00003850
+           MOVE 200 TO I.                                               00003860
+           PERFORM UNTIL (         I  EQUAL ZEROS OR                    00003870
+                          WK-BYTE (I) EQUAL '/')                        00003880
+               IF (WK-BYTE (I) EQUAL WK-00 OR                           00003890
+                   WK-BYTE (I) EQUAL SPACES)                            00003900
+                   SUBTRACT 1 FROM I                                    00003910
+               ELSE                                                     00003920
+                   DISPLAY 'DELIMITADOR PARAMETRO INCORRECTO'           00003930
+                                                            UPON CONSOLE00003940
+                   DISPLAY 'DEBE DE TERMINAR CON / -> ' WK-BYTE (I)     00003950
+                                                            UPON CONSOLE00003960
+                   DISPLAY 'CANCELA PROCESO ...'                        00003970
+                                                            UPON CONSOLE00003980
+                   MOVE 10 TO RETURN-CODE                               00003990
+                   PERFORM 400-CIERRA                                   00004000
+               END-IF                                                   00004010
+           END-PERFORM.                                                 00004020
+           IF (I GREATER ZEROS)                                         00004030
+               MOVE I  TO WK-LONGITUD                                   00004040
+            ELSE                                                        00004050
+               DISPLAY 'DELIMITADOR PARAMETRO INCORRECTO'   UPON CONSOLE00004060
+               DISPLAY 'DEBE DE TERMINAR CON /'             UPON CONSOLE00004070
+               DISPLAY 'CANCELA PROCESO ...'                UPON CONSOLE00004080
+               MOVE 10 TO RETURN-CODE                                   00004090
+               PERFORM 400-CIERRA.                                      00004100
+            DISPLAY 'LONGITUD DE PARAMETRO : ' WK-LONGITUD.             00004110
+                                                                        00004120
+      *    CONSISTENCIA LABEL DATE                                      00004130
+           MOVE WK-DB2PARM (01 : 05) TO WK-STRING                       00004140
+           IF (WK-STRING EQUAL 'DATE=')                                 00004150
+               NEXT SENTENCE                                            00004160
+           ELSE                                                         00004170
+               DISPLAY 'PARAMETRO FECHA INCORRECTO'         UPON CONSOLE00004180
+               DISPLAY 'CANCELA PROGRAMA ...'               UPON CONSOLE00004190
+               MOVE 12 TO RETURN-CODE                                   00004200
+               PERFORM 400-CIERRA                                       00004210
+           END-IF.                                                      00004220
+      *    FECHA ACEPTADA DD/MM/SSAA                                    00004230
+           MOVE WK-DB2PARM (06 : 10) TO WK-FECHA.                       00004240
+           PERFORM 230-VALIDA-FECHA.                                    00004250
+                                                                        00004260
+      *    CONSISTENCIA LABEL PGM                                       00004270
+           MOVE WK-DB2PARM (17 : 04) TO WK-STRING                       00004280
+           IF (WK-STRING EQUAL 'PGM=')                                  00004290
+               NEXT SENTENCE                                            00004300
+           ELSE                                                         00004310
+               DISPLAY 'PARAMETRO PROGRAMA INCORRECTO -> ' WK-STRING    00004320
+                                                            UPON CONSOLE00004330
+               DISPLAY 'CANCELA PROGRAMA ...'               UPON CONSOLE00004340
+               MOVE 14 TO RETURN-CODE                                   00004350
+               PERFORM 400-CIERRA                                       00004360
+           END-IF.                                                      00004370
+      *    PROGRAMA ACEPTADO                                            00004380
+           MOVE 21 TO I.                                                00004390
+           MOVE  0 TO L.                                                00004400
+           PERFORM BUSCA-BYTE UNTIL (WK-BYTE (I) EQUAL '/' OR           00004410
+                                     L GREATER 07).                     00004420
+           IF (L GREATER ZEROS AND                                      00004430
+               WK-BYTE(I) EQUAL '/')                                    00004440
+               MOVE WK-DB2PARM (21 : L) TO WK-PROGRAMA                  00004450
+           ELSE                                                         00004460
+               DISPLAY 'DELIMITADOR PROGRAMA INCORRECTO'    UPON CONSOLE00004470
+               DISPLAY 'CANCELA PROGRAMA ...'               UPON CONSOLE00004480
+               MOVE 15 TO RETURN-CODE                                   00004490
+               PERFORM 400-CIERRA                                       00004500
+           END-IF.                                                      00004510
+           PERFORM 220-PROCESA-SUBSYS.                                  00004520
+           PERFORM 225-PROCESA-LIB.                                     00004530
+           PERFORM 226-PROCESA-PLAN.                                    00004540
+      *    ARMA PARAMETRO FREE                                          00004550
+           ADD  01 TO I.                                                00004560
+           IF (I LESS WK-LONGITUD)                                      00004570
+               MOVE 00 TO L                                             00004580
+               SUBTRACT I FROM WK-LONGITUD GIVING L                     00004590
+               ADD 1   TO L                                             00004600
+               MOVE WK-DB2PARM (I : L) TO WK-FREE                       00004610
+               MOVE 01 TO I                                             00004620
+               PERFORM 227-PROCESA-PARMS                                00004630
+           ELSE                                                         00004640
+               MOVE SPACES TO WK-FREE                                   00004650
+           END-IF.                                                      00004660
+      *---------------------------------------------------------------* 00004670
+      *  LABEL OPCIONAL SUBSYS= (SUBSISTEMA DB2). SI NO VIENE, SE      *00004680
+      *  ASUME EL DEFAULT DBE0. AL ENTRAR, I APUNTA AL '/' QUE CIERRA  *00004690
+      *  EL LABEL PGM=; AL SALIR, I QUEDA APUNTANDO A UN '/' OTRA VEZ. *00004700
+      *---------------------------------------------------------------* 00004710
+       220-PROCESA-SUBSYS.                                              00004720
+      *******************                                               00004730
+           ADD 01 TO I.                                                 00004740
+           MOVE WK-DB2PARM (I : 07) TO WK-STRING7.                      00004750
+           IF (WK-STRING7 EQUAL 'SUBSYS=')                              00004760
+               ADD 07 TO I                                              00004770
+               MOVE  I TO J                                             00004780
+               MOVE 00 TO L                                             00004790
+               PERFORM BUSCA-BYTE UNTIL (WK-BYTE (I) EQUAL '/' OR       00004800
+                                         L GREATER 04)                  00004810
+               IF (L GREATER ZEROS AND                                  00004820
+                   WK-BYTE (I) EQUAL '/')                               00004830
+                   MOVE WK-DB2PARM (J : L) TO WK-SUBSYS                 00004840
+               ELSE                                                     00004850
+                   DISPLAY 'DELIMITADOR SUBSYS INCORRECTO'  UPON CONSOLE00004860
+                   DISPLAY 'CANCELA PROGRAMA ...'           UPON CONSOLE00004870
+                   MOVE 17 TO RETURN-CODE                               00004880
+                   PERFORM 400-CIERRA                                   00004890
+               END-IF                                                   00004900
+           ELSE                                                         00004910
+               MOVE 'DBE0' TO WK-SUBSYS                                 00004920
+               SUBTRACT 01 FROM I                                       00004930
+           END-IF.                                                      00004940
+      *---------------------------------------------------------------* 00004950
+      *  LABEL OPCIONAL LIB= (LIBRERIA DE CARGA). SI NO VIENE, LA      *00004960
+      *  LINE-03 SIMPLEMENTE NO SE GRABA EN PARAMETRO. MISMA REGLA DE  *00004970
+      *  ENTRADA/SALIDA DE I QUE 220-PROCESA-SUBSYS.                   *00004980
+      *---------------------------------------------------------------* 00004990
+       225-PROCESA-LIB.                                                 00005000
+      ****************                                                  00005010
+           ADD 01 TO I.                                                 00005020
+           MOVE WK-DB2PARM (I : 04) TO WK-STRING.                       00005030
+           IF (WK-STRING EQUAL 'LIB=')                                  00005040
+               ADD 04 TO I                                              00005050
+               MOVE  I TO J                                             00005060
+               MOVE 00 TO L                                             00005070
+               PERFORM BUSCA-BYTE UNTIL (WK-BYTE (I) EQUAL '/' OR       00005080
+                                         L GREATER 40)                  00005090
+               IF (L GREATER ZEROS AND                                  00005100
+                   WK-BYTE (I) EQUAL '/')                               00005110
+                   MOVE WK-DB2PARM (J : L) TO WK-LIBRERIA               00005120
+               ELSE                                                     00005130
+                   DISPLAY 'DELIMITADOR LIBRERIA INCORRECTO'            00005140
+                       UPON CONSOLE                                     00005150
+                   DISPLAY 'CANCELA PROGRAMA ...' UPON CONSOLE          00005160
+                   MOVE 19 TO RETURN-CODE                               00005170
+                   PERFORM 400-CIERRA                                   00005180
+               END-IF                                                   00005190
+           ELSE                                                         00005200
+               MOVE SPACES TO WK-LIBRERIA                               00005210
+               SUBTRACT 01 FROM I                                       00005220
+           END-IF.                                                      00005230
+      *---------------------------------------------------------------* 00005240
+      *  LABEL OPCIONAL PLAN= (PLAN DE DB2). SI NO VIENE, SE ASUME EL  *00005250
+      *  DEFAULT CDOB001. MISMA REGLA DE ENTRADA/SALIDA DE I.          *00005260
+      *---------------------------------------------------------------* 00005270
+       226-PROCESA-PLAN.                                                00005280
+      *****************                                                 00005290
+           ADD 01 TO I.                                                 00005300
+           MOVE WK-DB2PARM (I : 05) TO WK-STRING.                       00005310
+           IF (WK-STRING EQUAL 'PLAN=')                                 00005320
+               ADD 05 TO I                                              00005330
+               MOVE  I TO J                                             00005340
+               MOVE 00 TO L                                             00005350
+               PERFORM BUSCA-BYTE UNTIL (WK-BYTE (I) EQUAL '/' OR       00005360
+                                         L GREATER 07)                  00005370
+               IF (L GREATER ZEROS AND                                  00005380
+                   WK-BYTE (I) EQUAL '/')                               00005390
+                   MOVE WK-DB2PARM (J : L) TO WK-PLAN                   00005400
+               ELSE                                                     00005410
+                   DISPLAY 'DELIMITADOR PLAN INCORRECTO'    UPON CONSOLE00005420
+                   DISPLAY 'CANCELA PROGRAMA ...'           UPON CONSOLE00005430
+                   MOVE 20 TO RETURN-CODE                               00005440
+                   PERFORM 400-CIERRA                                   00005450
+               END-IF                                                   00005460
+           ELSE                                                         00005470
+               MOVE 'CDOB001' TO WK-PLAN                                00005480
+               SUBTRACT 01 FROM I                                       00005490
+           END-IF.                                                      00005500
+      *---------------------------------------------------------------* 00005510
+      *  SI WK-FREE TRAE COMAS, SE ASUME UNA LISTA DE PARES            *00005520
+      *  KEY=VALUE (MAX 5) Y SE VALIDA/REARMA CADA PAR POR SEPARADO;   *00005530
+      *  SIN COMAS, SE MANTIENE EL COMPORTAMIENTO ORIGINAL DE UN SOLO  *00005540
+      *  TOKEN LIBRE (FREE-BLANCO).                                    *00005550
+      *---------------------------------------------------------------* 00005560
+       227-PROCESA-PARMS.                                               00005570
+      ******************                                                00005580
+           MOVE ZEROS TO WK-PAR-CANT.                                   00005590
+           INSPECT WK-FREE TALLYING WK-PAR-CANT FOR ALL ','.            00005600
+           IF (WK-PAR-CANT GREATER ZEROS)                               00005610
+               IF (WK-PAR-CANT GREATER 4)                               00005620
+                   DISPLAY 'DEMASIADOS PARES KEY=VALUE EN PARMS'        00005630
+                       UPON CONSOLE                                     00005640
+                   DISPLAY 'CANCELA PROGRAMA ...' UPON CONSOLE          00005650
+                   MOVE 18 TO RETURN-CODE                               00005660
+                   PERFORM 400-CIERRA                                   00005670
+               END-IF                                                   00005680
+               MOVE SPACES TO TABLA-PARMS-FREE                          00005690
+               UNSTRING WK-FREE DELIMITED BY ','                        00005700
+                   INTO WK-PARMS-SEG (1) WK-PARMS-SEG (2)               00005710
+                        WK-PARMS-SEG (3) WK-PARMS-SEG (4)               00005720
+                        WK-PARMS-SEG (5)                                00005730
+                   ON OVERFLOW                                          00005731
+                       DISPLAY 'PAR KEY=VALUE DEMASIADO LARGO EN PARMS' 00005732
+                                                            UPON CONSOLE00005733
+                       DISPLAY 'CANCELA PROGRAMA ...' UPON CONSOLE      00005734
+                       MOVE 18 TO RETURN-CODE                           00005735
+                       PERFORM 400-CIERRA                               00005736
+               END-UNSTRING                                             00005740
+               MOVE 1 TO WK-PAR-IDX                                     00005750
+               PERFORM 228-VALIDA-PARMS VARYING WK-PAR-IDX FROM 1 BY 1  00005760
+                   UNTIL WK-PAR-IDX GREATER (WK-PAR-CANT + 1)           00005770
+               PERFORM 229-ARMA-PARMS                                   00005780
+           ELSE                                                         00005790
+               PERFORM FREE-BLANCO UNTIL (I GREATER L)                  00005800
+           END-IF.                                                      00005810
+      *---------------------------------------------------------------* 00005820
+      *  VALIDA QUE EL PAR TENGA LA FORMA KEY=VALUE, SIN CLAVE NI      *00005830
+      *  VALOR EN BLANCO.                                              *00005840
+      *---------------------------------------------------------------* 00005850
+       228-VALIDA-PARMS.                                                00005860
+      ******************                                                00005870
+           UNSTRING WK-PARMS-SEG (WK-PAR-IDX) DELIMITED BY '='          00005880
+               INTO WK-PAR-CLAVE (WK-PAR-IDX) WK-PAR-VALOR (WK-PAR-IDX) 00005890
+               ON OVERFLOW                                              00005891
+                   DISPLAY 'CLAVE O VALOR DEMASIADO LARGO EN PARMS'     00005892
+                                                        UPON CONSOLE    00005893
+                   DISPLAY 'CANCELA PROGRAMA ...' UPON CONSOLE          00005894
+                   MOVE 18 TO RETURN-CODE                               00005895
+                   PERFORM 400-CIERRA                                   00005896
+           END-UNSTRING.                                                00005900
+           IF (WK-PAR-CLAVE (WK-PAR-IDX) EQUAL SPACES) OR               00005910
+              (WK-PAR-VALOR (WK-PAR-IDX) EQUAL SPACES)                  00005920
+               DISPLAY 'PAR KEY=VALUE INCORRECTO EN PARMS' UPON CONSOLE 00005930
+               DISPLAY 'CANCELA PROGRAMA ...' UPON CONSOLE              00005940
+               MOVE 18 TO RETURN-CODE                                   00005950
+               PERFORM 400-CIERRA                                       00005960
+           END-IF.                                                      00005970
+      *---------------------------------------------------------------* 00005980
+      *  REARMA WK-FREE A PARTIR DE LOS PARES YA VALIDADOS, SEPARADOS  *00005990
+      *  POR COMA Y SIN LOS BLANCOS DE RELLENO DE CADA CAMPO.          *00006000
+      *---------------------------------------------------------------* 00006010
+       229-ARMA-PARMS.                                                  00006020
+      ***************                                                   00006030
+           MOVE SPACES TO WK-PARM-ACUM.                                 00006040
+           MOVE 1 TO WK-PARM-PTR.                                       00006050
+           MOVE 1 TO WK-PAR-IDX.                                        00006060
+           PERFORM 231-AGREGA-PARMS VARYING WK-PAR-IDX FROM 1 BY 1      00006070
+               UNTIL WK-PAR-IDX GREATER (WK-PAR-CANT + 1).              00006080
+           MOVE WK-PARM-ACUM TO WK-FREE.                                00006090
+      *---------------------------------------------------------------* 00006100
+      *  AGREGA UN PAR CLAVE=VALOR AL ACUMULADOR, ANTEPONIENDO UNA     *00006110
+      *  COMA CUANDO NO ES EL PRIMER PAR.                              *00006120
+      *---------------------------------------------------------------* 00006130
+       231-AGREGA-PARMS.                                                00006140
+      *****************                                                 00006150
+           IF (WK-PAR-IDX GREATER 1)                                    00006160
+               STRING ',' DELIMITED BY SIZE                             00006170
+                   INTO WK-PARM-ACUM                                    00006180
+                   WITH POINTER WK-PARM-PTR                             00006190
+                   ON OVERFLOW                                          00006191
+                       PERFORM 232-REBALSE-PARMS                        00006192
+               END-STRING                                               00006200
+           END-IF.                                                      00006210
+           STRING WK-PAR-CLAVE (WK-PAR-IDX) DELIMITED BY SPACE          00006220
+                  '='                        DELIMITED BY SIZE          00006230
+                  WK-PAR-VALOR (WK-PAR-IDX)  DELIMITED BY SPACE         00006240
+               INTO WK-PARM-ACUM                                        00006250
+               WITH POINTER WK-PARM-PTR                                 00006260
+               ON OVERFLOW                                              00006261
+                   PERFORM 232-REBALSE-PARMS                            00006262
+           END-STRING.                                                  00006270
+      *---------------------------------------------------------------* 00006271
+      *  LA LISTA REARMADA DE PARES CLAVE=VALOR NO CABE EN WK-FREE.    *00006272
+      *---------------------------------------------------------------* 00006273
+       232-REBALSE-PARMS.                                               00006274
+      *****************                                                 00006275
+           DISPLAY 'PARMS RECONSTRUIDO EXCEDE LONGITUD MAXIMA' UPON     00006276
+                                                            CONSOLE     00006277
+           DISPLAY 'CANCELA PROGRAMA ...' UPON CONSOLE                  00006278
+           MOVE 18 TO RETURN-CODE                                       00006279
+           PERFORM 400-CIERRA.                                          00006280
+      *---------------------------------------------------------------* 00006281
+      *  VALIDA QUE WK-FECHA (DD/MM/SSAA) SEA UNA FECHA CALENDARIO     *00006290
+      *  REAL: DIA 01-31, MES 01-12, DIAS CONSISTENTES CON EL MES Y    *00006300
+      *  EL AñO (INCLUYENDO AñO BISIESTO PARA FEBRERO).                *00006310
+      *---------------------------------------------------------------* 00006320
+       230-VALIDA-FECHA.                                                00006330
+      *****************                                                 00006340
+           MOVE 'S' TO SW-FECHA.                                        00006350
+           IF (WK-FECHA (3 : 1) NOT EQUAL '/' OR                        00006360
+               WK-FECHA (6 : 1) NOT EQUAL '/')                          00006370
+               MOVE 'N' TO SW-FECHA                                     00006380
+           END-IF.                                                      00006390
+           IF (NOT FECHA-INVALIDA)                                      00006400
+               IF (WK-FECHA (1 : 2)  NUMERIC AND                        00006410
+                   WK-FECHA (4 : 2)  NUMERIC AND                        00006420
+                   WK-FECHA (7 : 4)  NUMERIC)                           00006430
+                   MOVE WK-FECHA (1 : 2) TO WK-DIA                      00006440
+                   MOVE WK-FECHA (4 : 2) TO WK-MES                      00006450
+                   MOVE WK-FECHA (7 : 4) TO WK-ANIO                     00006460
+               ELSE                                                     00006470
+                   MOVE 'N' TO SW-FECHA                                 00006480
+               END-IF                                                   00006490
+           END-IF.                                                      00006500
+           IF (NOT FECHA-INVALIDA)                                      00006510
+               IF (WK-MES LESS 01 OR WK-MES GREATER 12)                 00006520
+                   MOVE 'N' TO SW-FECHA                                 00006530
+               END-IF                                                   00006540
+           END-IF.                                                      00006550
+           IF (NOT FECHA-INVALIDA)                                      00006560
+               MOVE DIAS-MES (WK-MES) TO WK-DIA-MAX                     00006570
+               DIVIDE WK-ANIO BY 4   GIVING WK-DIV REMAINDER WK-R4      00006580
+               DIVIDE WK-ANIO BY 100 GIVING WK-DIV REMAINDER WK-R100    00006590
+               DIVIDE WK-ANIO BY 400 GIVING WK-DIV REMAINDER WK-R400    00006600
+               IF (WK-MES EQUAL 02 AND WK-R4 EQUAL ZEROS AND            00006610
+                  (WK-R100 NOT EQUAL ZEROS OR WK-R400 EQUAL ZEROS))     00006620
+                   MOVE 29 TO WK-DIA-MAX                                00006630
+               END-IF                                                   00006640
+               IF (WK-DIA LESS 01 OR WK-DIA GREATER WK-DIA-MAX)         00006650
+                   MOVE 'N' TO SW-FECHA                                 00006660
+               END-IF                                                   00006670
+           END-IF.                                                      00006680
+           IF (FECHA-INVALIDA)                                          00006690
+               DISPLAY 'PARAMETRO FECHA INCORRECTO -> ' WK-FECHA        00006700
+                                                          UPON CONSOLE  00006710
+               DISPLAY 'FECHA NO EXISTE EN EL CALENDARIO'   UPON CONSOLE00006720
+               DISPLAY 'CANCELA PROGRAMA ...'               UPON CONSOLE00006730
+               MOVE 12 TO RETURN-CODE                                   00006740
+               PERFORM 400-CIERRA                                       00006750
+           END-IF.                                                      00006760
+      *---------------------------------------------------------------* 00006770
+      *  PROCESA UNA TARJETA DEL ARCHIVO DE CONTROL S-CTLPARM Y GENERA *00006780
+      *  SU BLOQUE LINE-01..05 EN PARAMETRO. SE REPITE POR CADA TARJETA*00006790
+      *---------------------------------------------------------------* 00006800
+       250-PROCESA-CADENA.                                              00006810
+      ********************                                              00006820
+           ADD 1 TO WK-CADENA-CONTADOR.                                 00006825
+           PERFORM 200-INICIALIZA.                                      00006830
+           PERFORM 300-PROCESO.                                         00006840
+           PERFORM 260-LEE-CTLPARM.                                     00006850
+       300-PROCESO.                                                     00006860
+      ***********                                                       00006870
+           MOVE WK-SUBSYS   TO  L01-SUBSYS.                             00006880
+           MOVE WK-PROGRAMA TO  L02-PGM.                                00006890
+           MOVE WK-PLAN     TO  L02-PLA.                                00006900
+           MOVE WK-LIBRERIA TO  L03-LIB.                                00006910
+           MOVE WK-FECHA    TO  L04-FEC.                                00006920
+           MOVE WK-FREE     TO  L04-FRE.                                00006930
+           MOVE WK-APOS     TO  L03-AP1.                                00006940
+           MOVE WK-APOS     TO  L03-AP2.                                00006950
+           MOVE WK-APOS     TO  L04-AP1.                                00006960
+           MOVE WK-APOS     TO  L04-AP2.                                00006970
+                                                                        00006980
+           IF (NOT MODO-VALIDACION)                                     00006990
+               WRITE REG-PARAMETRO FROM LINE-01                         00007000
+           END-IF.                                                      00007010
+                                                                        00007020
+      *    COMPACTA ESPACIOS EN BLANCO                                  00007030
+           MOVE SPACES      TO  WK-DB2PARM.                             00007040
+           MOVE SPACES      TO  WK-ARREGLO.                             00007050
+           MOVE LINE-02     TO  WK-ARREGLO.                             00007060
+           MOVE ZEROS       TO  SW-BYTE.                                00007070
+           MOVE ZEROS       TO  J.                                      00007080
+           PERFORM COMPACTA VARYING I FROM 1 BY 1                       00007090
+                             UNTIL (I GREATER 80).                      00007100
+           MOVE  WK-DB2PARM TO LINE-02.                                 00007110
+           IF (NOT MODO-VALIDACION)                                     00007120
+               WRITE REG-PARAMETRO FROM LINE-02                         00007130
+           END-IF.                                                      00007140
+                                                                        00007150
+           MOVE SPACES      TO  WK-DB2PARM.                             00007160
+           MOVE SPACES      TO  WK-ARREGLO.                             00007170
+           MOVE LINE-03     TO  WK-ARREGLO.                             00007180
+           MOVE ZEROS       TO  SW-BYTE.                                00007190
+           MOVE ZEROS       TO  J.                                      00007200
+           PERFORM COMPACTA VARYING I FROM 1 BY 1                       00007210
+                             UNTIL (I GREATER 80).                      00007220
+           MOVE  WK-DB2PARM TO LINE-03.                                 00007230
+      *    LIB= ES OPCIONAL: SOLO SE GRABA LA TARJETA LIB SI VINO       00007240
+           IF (NOT MODO-VALIDACION AND WK-LIBRERIA NOT EQUAL SPACES)    00007250
+               WRITE REG-PARAMETRO FROM LINE-03                         00007260
+           END-IF.                                                      00007270
+                                                                        00007280
+           MOVE SPACES      TO  WK-DB2PARM.                             00007290
+           MOVE SPACES      TO  WK-ARREGLO.                             00007300
+           MOVE LINE-04     TO  WK-ARREGLO.                             00007310
+           MOVE ZEROS       TO  SW-BYTE.                                00007320
+           MOVE ZEROS       TO  J.                                      00007330
+           PERFORM COMPACTA VARYING I FROM 1 BY 1                       00007340
+                             UNTIL (I GREATER 80).                      00007350
+           MOVE  WK-DB2PARM TO LINE-04.                                 00007360
+           IF (NOT MODO-VALIDACION)                                     00007370
+               ADD  1 TO REG-PAR                                        00007380
+               MOVE REG-PAR TO L05-SEQ                                  00007390
+               WRITE REG-PARAMETRO FROM LINE-04                         00007400
+               WRITE REG-PARAMETRO FROM LINE-05                         00007410
+           END-IF.                                                      00007420
+                                                                        00007430
+                                                                        00007440
+           DISPLAY ' '                                     UPON CONSOLE.00007450
+           DISPLAY 'TERMINO CORRECTAMENTE ...'             UPON CONSOLE.00007460
+           DISPLAY ' '                                     UPON CONSOLE.00007470
+      *    UNA TARJETA MAS GENERADA CORRECTAMENTE: GRABA SU AUDITORIA   00007480
+           MOVE 00  TO RETURN-CODE.                                     00007490
+           IF (MODO-VALIDACION)                                         00007491
+               MOVE 'V' TO AUD-TIPO                                     00007492
+           ELSE                                                         00007493
+               MOVE 'R' TO AUD-TIPO                                     00007494
+           END-IF.                                                      00007495
+           PERFORM 410-ESCRIBE-AUDITORIA.                               00007500
+       400-CIERRA.                                                      00007510
+      ***********                                                       00007520
+      *    SI SE LLEGA AQUI CON UN RETURN-CODE DE ERROR, LA TARJETA EN  00007530
+      *    CURSO NO SE LLEGO A GRABAR: SE DEJA CONSTANCIA EN AUDITORIA  00007540
+      *    EL TEXTO CRUDO DEL PARAMETRO RECHAZADO SE GUARDA EN WK-FREE  00007541
+      *    PARA QUE LA AUDITORIA MUESTRE LA TARJETA QUE FALLO, NO LA    00007542
+      *    ANTERIOR                                                     00007543
+           IF (RETURN-CODE NOT EQUAL 00)                                00007550
+               MOVE WK-DB2PARM (1 : 40) TO WK-FREE                      00007551
+               MOVE 'E' TO AUD-TIPO                                     00007552
+               PERFORM 410-ESCRIBE-AUDITORIA                            00007560
+           END-IF.                                                      00007570
+           IF (NOT MODO-VALIDACION)                                     00007580
+               CLOSE PARAMETRO                                          00007590
+           END-IF.                                                      00007600
+           CLOSE    AUDITORIA.                                          00007610
+           IF (MODO-CADENA)                                             00007620
+               CLOSE CTLPARM                                            00007630
+           END-IF.                                                      00007640
+           DISPLAY 'FIN DE DB2PARM'                        UPON CONSOLE.00007650
+           DISPLAY '**************'                        UPON CONSOLE.00007660
+                                                                        00007670
+           STOP RUN.                                                    00007680
+      *---------------------------------------------------------------* 00007690
+      *  GRABA UN REGISTRO DE AUDITORIA POR CADA INVOCACION DE ESTE    *00007700
+      *  PROGRAMA, CON EL RETURN-CODE FINAL YA DEFINIDO.               *00007710
+      *---------------------------------------------------------------* 00007720
+       410-ESCRIBE-AUDITORIA.                                           00007730
+      ********************                                              00007740
+           ACCEPT WK-FEC-SIST FROM DATE YYYYMMDD.                       00007750
+           ACCEPT WK-HOR-SIST FROM TIME.                                00007760
+           ADD    1              TO WK-AUD-SEC.                         00007770
+           MOVE   WK-FEC-SIST     TO AUD-FECHA.                         00007780
+           MOVE   WK-HOR-SIST (1:6) TO AUD-HORA.                        00007790
+           MOVE   WK-AUD-SEC      TO AUD-SECUENCIA.                     00007800
+           MOVE   WK-PROGRAMA     TO AUD-PROGRAMA.                      00007810
+           MOVE   WK-LIBRERIA     TO AUD-LIBRERIA.                      00007820
+           MOVE   WK-FECHA        TO AUD-FECHA-EFECTIVA.                00007830
+           MOVE   WK-FREE         TO AUD-FREE.                          00007840
+           MOVE   WK-SUBSYS        TO AUD-SUBSISTEMA.                   00007850
+           MOVE   WK-PLAN          TO AUD-PLAN.                         00007860
+           MOVE   RETURN-CODE     TO AUD-RETURN-CODE.                   00007870
+           MOVE   'N'              TO SW-AUD-GRAB.                      00007871
+           PERFORM 411-GRABA-AUDITORIA UNTIL AUD-GRABADO.               00007872
+      *---------------------------------------------------------------* 00007873
+      *  DOS CORRIDAS EN EL MISMO SEGUNDO PUEDEN GENERAR LA MISMA      *00007874
+      *  AUD-CLAVE (FECHA+HORA+SECUENCIA REINICIA POR CORRIDA): SI LA  *00007875
+      *  ESCRITURA COLISIONA, SE AVANZA LA SECUENCIA Y SE REINTENTA.   *00007876
+      *---------------------------------------------------------------* 00007877
+       411-GRABA-AUDITORIA.                                             00007878
+      *********************                                             00007879
+           WRITE  REG-AUDITORIA                                         00007880
+               INVALID KEY                                              00007881
+                   IF (AUD-SECUENCIA LESS 999)                          00007882
+                       ADD 1 TO AUD-SECUENCIA                           00007883
+                   ELSE                                                 00007884
+                       DISPLAY 'AUDITORIA: CLAVE DUPLICADA, NO GRABA'   00007885
+                                                            UPON CONSOLE00007886
+                       MOVE 'S' TO SW-AUD-GRAB                          00007887
+                   END-IF                                               00007888
+               NOT INVALID KEY                                          00007889
+                   MOVE 'S' TO SW-AUD-GRAB                              00007890
+           END-WRITE.                                                   00007891
+      ****************                                                  00007892
+      * SEGUNDO NIVEL                                                   00007893
+      ****************                                                  00007894
+       260-LEE-CTLPARM.                                                 00007920
+      ****************                                                  00007930
+           READ CTLPARM                                                 00007940
+               AT END                                                   00007950
+                   MOVE 'S' TO SW-EOF-CTL                               00007960
+           END-READ.                                                    00007970
+           IF (NOT EOF-CTLPARM)                                         00007980
+               MOVE REG-CTLPARM TO WK-PARM-LINEA                        00007990
+           END-IF.                                                      00008000
+       BUSCA-BYTE.                                                      00008010
+      ***********                                                       00008020
+           ADD 1  TO I.                                                 00008030
+           ADD 1  TO L.                                                 00008040
+       FREE-BLANCO.                                                     00008050
+      ************                                                      00008060
+           IF (WK-FREE (I : 1) EQUAL SPACES)                            00008070
+               MOVE '_' TO WK-FREE (I : 1)                              00008080
+           END-IF.                                                      00008090
+           ADD 1  TO I.                                                 00008100
+       COMPACTA.                                                        00008110
+      **********                                                        00008120
+           MOVE WK-ARREGLO (I : 1) TO WK-LETRA.                         00008130
+           IF (WK-LETRA EQUAL SPACES)                                   00008140
+               NEXT SENTENCE                                            00008150
+           ELSE                                                         00008160
+               MOVE ZEROS TO SW-BYTE                                    00008170
+           END-IF.                                                      00008180
+           IF (SW-BYTE EQUAL ZEROS)                                     00008190
+               ADD 1 TO J                                               00008200
+               IF (WK-LETRA EQUAL '_')                                  00008210
+                   MOVE SPACES   TO WK-BYTE (J)                         00008220
+               ELSE                                                     00008230
+                   MOVE WK-LETRA TO WK-BYTE (J)                         00008240
+               END-IF                                                   00008250
+               IF (WK-LETRA EQUAL SPACES)                               00008260
+                   MOVE 1 TO SW-BYTE                                    00008270
+               END-IF                                                   00008280
+           END-IF.                                                      00008290
+           IF (WK-LETRA EQUAL SPACES)                                   00008300
+               COMPUTE L = I + 1                                        00008310
+               IF (L LESS 101)                                          00008320
+                   MOVE WK-ARREGLO (L : 1) TO WK-LETRA                  00008330
+                   IF (WK-LETRA EQUAL ')' OR                            00008340
+                       WK-LETRA EQUAL WK-APOS)                          00008350
+                       SUBTRACT 1 FROM J                                00008360
+                    END-IF                                              00008370
+               END-IF                                                   00008380
+           END-IF.                                                      00008390
