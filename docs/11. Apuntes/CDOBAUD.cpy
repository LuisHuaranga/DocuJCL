@@ -0,0 +1,27 @@
+      *---------------------------------------------------------------*00000010
+      *    CDOBAUD    LAYOUT DEL REGISTRO DE LA BITACORA DE AUDITORIA *00000020
+      *               DE CDOBDB2E (ARCHIVO S-AUDITOR)                 *00000030
+      *---------------------------------------------------------------*00000040
+      *08/08/26  RHM                                                  00000050
+      *SE CREA PARA LA BITACORA DE AUDITORIA DE CDOBDB2E               00000060
+      *---------------------------------------------------------------*00000070
+       01  REG-AUDITORIA.                                               00000080
+           02  AUD-CLAVE.                                               00000090
+               03  AUD-FECHA           PIC X(08).                       00000100
+               03  AUD-HORA            PIC X(06).                       00000110
+               03  AUD-SECUENCIA       PIC 9(03).                       00000120
+           02  AUD-PROGRAMA            PIC X(08).                       00000130
+           02  AUD-LIBRERIA            PIC X(40).                       00000140
+           02  AUD-SUBSISTEMA          PIC X(04).                       00000150
+           02  AUD-PLAN                PIC X(07).                       00000160
+           02  AUD-FECHA-EFECTIVA      PIC X(10).                       00000170
+           02  AUD-FREE                PIC X(40).                       00000180
+           02  AUD-RETURN-CODE         PIC 9(03).                       00000190
+      *    TIPO DE TARJETA REGISTRADA EN ESTA CORRIDA:                  00000191
+      *    R = RUN PROGRAM() GENERADO   V = VALIDATE=Y (NO GENERA)      00000192
+      *    E = TARJETA RECHAZADA (VER AUD-RETURN-CODE)                  00000193
+           02  AUD-TIPO                PIC X(01).                       00000194
+               88  AUD-TIPO-REAL             VALUE 'R'.                 00000195
+               88  AUD-TIPO-VALIDA           VALUE 'V'.                 00000196
+               88  AUD-TIPO-ERROR            VALUE 'E'.                 00000197
+           02  FILLER                  PIC X(09).                       00000200
